@@ -0,0 +1,75 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    NLSDRIVR.
+000300 AUTHOR.        NLS-CONFORMANCE-TEAM.
+000400 INSTALLATION.  DATA-CENTER-1.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000*  2026-08-09  RLH  ORIGINAL VERSION. CALLS JAPCOB1 AND      *
+001100*                   COHELLO AS SUBROUTINES AND ROLLS THEIR   *
+001200*                   INDIVIDUAL RETURN-CODES UP INTO ONE      *
+001300*                   OVERALL CHARACTER-SET CERTIFICATION      *
+001400*                   HEALTH CODE, FOR CALLERS THAT WANT A     *
+001500*                   SINGLE-STEP IN-PROCESS RUN INSTEAD OF    *
+001600*                   THE MULTI-STEP NLSCERT JCL JOB.          *
+001700*----------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100*----------------------------------------------------------*
+002200* SUBROUTINE RETURN-CODE CAPTURE FIELDS                    *
+002300*----------------------------------------------------------*
+002400 77  NLS-DRV-JAPCOB1-RC      PIC S9(9) COMP VALUE ZERO.
+002500 77  NLS-DRV-COHELLO-RC      PIC S9(9) COMP VALUE ZERO.
+002600 PROCEDURE DIVISION.
+002700*----------------------------------------------------------*
+002800* 0000-MAINLINE                                            *
+002900*----------------------------------------------------------*
+003000 0000-MAINLINE.
+003100     PERFORM 1000-RUN-JAPCOB1 THRU 1000-EXIT.
+003200     PERFORM 2000-RUN-COHELLO THRU 2000-EXIT.
+003300     PERFORM 9000-SET-OVERALL-RETURN-CODE THRU 9000-EXIT.
+003400     GOBACK.
+003500*----------------------------------------------------------*
+003600* 1000-RUN-JAPCOB1                                         *
+003700*   CALLS JAPCOB1 AS A SUBROUTINE AND CAPTURES THE          *
+003800*   KATAKANA/HIRAGANA CERTIFICATION HEALTH IT LEFT IN       *
+003900*   RETURN-CODE BEFORE THAT SPECIAL REGISTER IS REUSED BY   *
+004000*   THE NEXT CALL.                                          *
+004100*----------------------------------------------------------*
+004200 1000-RUN-JAPCOB1.
+004300     CALL "JAPCOB1".
+004400     MOVE RETURN-CODE TO NLS-DRV-JAPCOB1-RC.
+004500     DISPLAY "NLSDRIVR JAPCOB1 RETURN CODE : " NLS-DRV-JAPCOB1-RC.
+004600 1000-EXIT.
+004700     EXIT.
+004800*----------------------------------------------------------*
+004900* 2000-RUN-COHELLO                                         *
+005000*   CALLS COHELLO AS A SUBROUTINE AND CAPTURES THE          *
+005100*   NORWEGIAN-DIACRITIC/DATE-INTERVAL CERTIFICATION HEALTH  *
+005200*   IT LEFT IN RETURN-CODE.                                 *
+005300*----------------------------------------------------------*
+005400 2000-RUN-COHELLO.
+005500     CALL "COHELLO".
+005600     MOVE RETURN-CODE TO NLS-DRV-COHELLO-RC.
+005700     DISPLAY "NLSDRIVR COHELLO RETURN CODE : " NLS-DRV-COHELLO-RC.
+005800 2000-EXIT.
+005900     EXIT.
+006000*----------------------------------------------------------*
+006100* 9000-SET-OVERALL-RETURN-CODE                             *
+006200*   ROLLS BOTH SUBROUTINES' HEALTH CODES UP INTO ONE        *
+006300*   OVERALL CODE FOR WHATEVER CALLED NLSDRIVR.              *
+006400*----------------------------------------------------------*
+006500 9000-SET-OVERALL-RETURN-CODE.
+006600     IF NLS-DRV-JAPCOB1-RC = ZERO AND NLS-DRV-COHELLO-RC = ZERO
+006700         MOVE ZERO TO RETURN-CODE
+006800     ELSE
+006900         MOVE 4 TO RETURN-CODE
+007000     END-IF.
+007100     DISPLAY "NLSDRIVR OVERALL RETURN CODE : " RETURN-CODE.
+007200 9000-EXIT.
+007300     EXIT.
+007400*
+007500 END PROGRAM "NLSDRIVR".
