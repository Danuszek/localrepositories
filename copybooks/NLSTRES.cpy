@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------*
+000200* NLSTRES - SHARED NLS CHARACTER-SET CERTIFICATION RESULT  *
+000300*           RECORD LAYOUT.                                 *
+000400*----------------------------------------------------------*
+000500* MODIFICATION HISTORY                                     *
+000600*  2026-08-09  RLH  ORIGINAL VERSION - COMMON RESULT RECORD *
+000700*                   SO JAPCOB1 AND COHELLO CAN LOG TO ONE   *
+000800*                   SHARED CERTIFICATION REPORT.            *
+000900*----------------------------------------------------------*
+001000 01  NLS-TEST-RESULT.
+001100     05  NLS-TR-TEST-ID          PIC X(08).
+001200     05  NLS-TR-CHARSET-NAME     PIC X(20).
+001300     05  NLS-TR-EXPECTED-VALUE   PIC X(50).
+001400     05  NLS-TR-ACTUAL-VALUE     PIC X(50).
+001500     05  NLS-TR-PASS-FAIL-FLAG   PIC X(01).
+001600         88  NLS-TR-PASS                    VALUE "P".
+001700         88  NLS-TR-FAIL                    VALUE "F".
