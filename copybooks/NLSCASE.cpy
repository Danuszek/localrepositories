@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------*
+000200* NLSCASE - EXTERNAL CHARACTER-SET TEST-CASE RECORD        *
+000300*           LAYOUT. ONE RECORD PER EXPECTED VALUE, READ    *
+000400*           AT RUN TIME SO NEW CASES DO NOT REQUIRE A      *
+000500*           RECOMPILE.                                     *
+000600*----------------------------------------------------------*
+000700* MODIFICATION HISTORY                                     *
+000800*  2026-08-09  RLH  ORIGINAL VERSION.                      *
+000900*----------------------------------------------------------*
+001000 01  NLS-TEST-CASE.
+001100     05  NLS-TC-PROGRAM-ID       PIC X(08).
+001200     05  NLS-TC-TEST-ID          PIC X(08).
+001300     05  NLS-TC-CHARSET-NAME     PIC X(20).
+001400     05  NLS-TC-EXPECTED-VALUE   PIC X(50).
+001500     05  NLS-TC-EXPECTED-LENGTH  PIC 9(03).
