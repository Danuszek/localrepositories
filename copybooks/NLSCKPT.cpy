@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------*
+000200* NLSCKPT - CHECKPOINT RECORD LAYOUT FOR THE NLSCASE SCAN    *
+000300*           RECORDS HOW MANY NLSCASE RECORDS THIS PROGRAM   *
+000400*           HAS ALREADY APPLIED SO A RESTARTED STEP CAN     *
+000500*           SKIP PAST WORK ALREADY DONE INSTEAD OF REPEATING*
+000600*           THE SCAN FROM THE TOP. WRITTEN AFTER EVERY CASE *
+000700*           RECORD WHILE THE SCAN IS SMALL; A PRODUCTION-   *
+000800*           SCALE SCAN WOULD WIDEN THE INTERVAL.            *
+000900*----------------------------------------------------------*
+001000* MODIFICATION HISTORY                                     *
+001100*  2026-08-09  RLH  ORIGINAL VERSION.                      *
+001200*----------------------------------------------------------*
+001300 01  NLS-CHECKPOINT-RECORD.
+001400     05  NLS-CK-PROGRAM-ID       PIC X(08).
+001500     05  NLS-CK-RECORDS-READ     PIC 9(09).
