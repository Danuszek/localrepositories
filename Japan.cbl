@@ -1,22 +1,419 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  COHELLO.
-558700*④②で算出した年月日から③まで算出した年月日までの期間
-558800*　　　　　　　　　　　　　　　　　　　＞　1年0月0日　の場合
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *SOURCE-COMPUTER. IBM-370 WITH DEBUGGING MODE.
-      *TEST 2
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PROGRAM-WORKING-FIELDS.
-                        10 DISPLAY-FIELD  PIC X(20).
-       PROCEDURE DIVISION.
-      ****************************
-      *  MAIN aaaa           *
-      ****************************
-           INITIALIZE PROGRAM-WORKING-FIELDS.
-           MOVE "test Norwegian character like Å, Ø, and Æ " TO DISPLAY-FIELD.
-           DISPLAY DISPLAY-FIELD.
-           GOBACK.
-
-       END PROGRAM 'COHELLO'.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COHELLO.
+000120 AUTHOR.        NLS-CONFORMANCE-TEAM.
+000130 INSTALLATION.  DATA-CENTER-1.
+000140 DATE-WRITTEN.  2019-04-02.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170* MODIFICATION HISTORY                                     *
+000180*----------------------------------------------------------*
+000190*  2019-04-02  JPL  ORIGINAL VERSION - DISPLAYED THE NORSE  *
+000200*                   LITERAL, NO LENGTH CHECKING.             *
+000210*  2026-08-09  RLH  ADDED A TRUNCATION GUARD ON THE SOURCE   *
+000220*                   LITERAL AGAINST DISPLAY-FIELD'S WIDTH SO *
+000230*                   WE STOP SHIPPING SILENTLY TRUNCATED      *
+000240*                   NATIONAL-CHARACTER TEST DATA.            *
+000250*----------------------------------------------------------*
+000260*  2026-08-09  RLH  WRITES EACH CHECK TO THE SHARED NLS     *
+000270*                   CERTIFICATION RESULT FILE VIA NLSTRES.  *
+000280*----------------------------------------------------------*
+000290*  2026-08-09  RLH  EXPECTED BYTE COUNT FOR DISPLAY-FIELD    *
+000300*                   NOW COMES FROM THE PARAMETERIZED         *
+000310*                   NLSCASE DATASET AT RUN TIME.              *
+000320*----------------------------------------------------------*
+000330*  2026-08-09  RLH  ADDED THE DATE-INTERVAL CALCULATION      *
+000340*                   CHECK, CALLING THE NEW NLSDTIVL           *
+000350*                   SUBPROGRAM.                                *
+000360*----------------------------------------------------------*
+000370*  2026-08-09  RLH  ADDED CHECKPOINT/RESTART SUPPORT TO THE  *
+000380*                   NLSCASE SCAN SO AN INTERRUPTED RUN CAN   *
+000390*                   RESUME WITHOUT REAPPLYING RECORDS ALREADY*
+000400*                   PROCESSED.                                *
+000410*----------------------------------------------------------*
+000420*  2026-08-09  RLH  SETS RETURN-CODE FROM THE ACCUMULATED    *
+000430*                   FAILURE COUNT SO A CALLER (OR A JOB STEP *
+000440*                   RUNNING THIS AS ITS MAIN PROGRAM) CAN    *
+000450*                   TELL CERTIFICATION HEALTH FROM THE       *
+000460*                   RETURN CODE ALONE.                        *
+000470*----------------------------------------------------------*
+000480*  2026-08-09  RLH  RESTART NOW SEEDS THE RECORDS-READ       *
+000490*                   COUNTER FROM THE CHECKPOINT SO A SECOND  *
+000500*                   RESTART CHECKPOINTS THE TRUE TOTAL        *
+000510*                   INSTEAD OF COUNTING FROM ZERO AGAIN.      *
+000520*                   GAVE THE CHECKPOINT FILE ITS OWN EXTERNAL *
+000530*                   NAME (COHCKPT) INSTEAD OF SHARING NLSCKPT *
+000540*                   WITH JAPCOB1, SO ONE PROGRAM'S CHECKPOINT *
+000550*                   CANNOT CLOBBER THE OTHER'S WHEN BOTH RUN  *
+000560*                   IN ONE PROCESS UNDER NLSDRIVR.            *
+000570*----------------------------------------------------------*
+000580*  2026-08-09  RLH  THE NLSCASE SCAN NO LONGER SKIPS RECORDS *
+000590*                   A CHECKPOINT SHOWS AS ALREADY APPLIED -  *
+000600*                   IT REAPPLIES EVERY RECORD FROM THE TOP   *
+000610*                   ON EVERY RUN, SINCE APPLYING A CASE IS   *
+000620*                   IDEMPOTENT. SKIPPING COULD LEAVE AN      *
+000630*                   OVERRIDE FROM AN ALREADY-CHECKPOINTED    *
+000640*                   RECORD UNAPPLIED AFTER A RESTART,        *
+000650*                   SILENTLY PASSING A CHECK THAT SHOULD     *
+000660*                   HAVE FAILED. THE CHECKPOINT IS NOW ALSO  *
+000670*                   CLEARED EVEN WHEN NLSCASE WAS NOT        *
+000680*                   AVAILABLE THIS RUN, SO A STALE CHECKPOINT*
+000690*                   IS NEVER LEFT FOR A LATER RUN TO TRUST.  *
+000700*----------------------------------------------------------*
+000710*④②で算出した年月日から③まで算出した年月日までの期間
+000720*　　　　　　　　　　　　　　　　　　　＞　1年0月0日　の場合
+000730 ENVIRONMENT DIVISION.
+000740 CONFIGURATION SECTION.
+000750*SOURCE-COMPUTER. IBM-370 WITH DEBUGGING MODE.
+000760*TEST 2
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT NLS-RESULT-FILE ASSIGN TO "NLSRSLT"
+000800         ORGANIZATION LINE SEQUENTIAL
+000810         FILE STATUS IS NLS-RESULT-FILE-STATUS.
+000820     SELECT NLS-CASE-FILE ASSIGN TO "NLSCASE"
+000830         ORGANIZATION LINE SEQUENTIAL
+000840         FILE STATUS IS NLS-CASE-FILE-STATUS.
+000850     SELECT NLS-CHECKPOINT-FILE ASSIGN TO "COHCKPT"
+000860         ORGANIZATION LINE SEQUENTIAL
+000870         FILE STATUS IS NLS-CHECKPOINT-FILE-STATUS.
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900 FD  NLS-RESULT-FILE.
+000910     COPY NLSTRES.
+000920 FD  NLS-CASE-FILE.
+000930     COPY NLSCASE.
+000940 FD  NLS-CHECKPOINT-FILE.
+000950     COPY NLSCKPT.
+000960 WORKING-STORAGE SECTION.
+000970*----------------------------------------------------------*
+000980* NATIONAL-CHARACTER TEST FIELDS                           *
+000990*----------------------------------------------------------*
+001000 01  PROGRAM-WORKING-FIELDS.
+001010     05  DISPLAY-FIELD       PIC X(20).
+001020*----------------------------------------------------------*
+001030* CERTIFICATION WORK FIELDS                                *
+001040*----------------------------------------------------------*
+001050 77  NLS-NORSE-LITERAL-BYTES PIC 9(03) VALUE 045.
+001060*    SOURCE BYTE COUNT, IN THIS PROGRAM'S UTF-8 ENCODING, OF
+001070*    "test Norwegian character like Å, Ø, and Æ " BEFORE IT
+001080*    IS MOVED TO DISPLAY-FIELD.
+001090 77  NLS-RESULT-FLAG         PIC X(01) VALUE SPACE.
+001100     88  NLS-PASS                      VALUE "P".
+001110     88  NLS-FAIL                      VALUE "F".
+001120*----------------------------------------------------------*
+001130* DATE-INTERVAL SELF-CHECK FIELDS - EXERCISES NLSDTIVL      *
+001140* WITH A KNOWN PAIR OF DATES THAT FALL ON THE > 1 YEAR      *
+001150* 0 MONTH 0 DAY BRANCH DESCRIBED ABOVE.                     *
+001160*----------------------------------------------------------*
+001170 77  NLS-DTI-FROM-DATE       PIC 9(08) VALUE 20240115.
+001180 77  NLS-DTI-TO-DATE         PIC 9(08) VALUE 20250620.
+001190 77  NLS-DTI-RESULT-YEARS    PIC 9(03) VALUE ZERO.
+001200 77  NLS-DTI-RESULT-MONTHS   PIC 9(02) VALUE ZERO.
+001210 77  NLS-DTI-RESULT-DAYS     PIC 9(02) VALUE ZERO.
+001220 77  NLS-DTI-OVER-1Y0M0D     PIC X(01) VALUE SPACE.
+001230 77  NLS-DTI-EXPECT-YEARS    PIC 9(03) VALUE 001.
+001240 77  NLS-DTI-EXPECT-MONTHS   PIC 9(02) VALUE 05.
+001250 77  NLS-DTI-EXPECT-DAYS     PIC 9(02) VALUE 05.
+001260 77  NLS-RESULT-FILE-STATUS  PIC X(02) VALUE SPACES.
+001270*----------------------------------------------------------*
+001280* RESULT-RECORD STAGING FIELDS                             *
+001290*----------------------------------------------------------*
+001300 77  NLS-WR-TEST-ID          PIC X(08).
+001310 77  NLS-WR-CHARSET-NAME     PIC X(20).
+001320 77  NLS-WR-EXPECTED         PIC X(50).
+001330 77  NLS-WR-ACTUAL           PIC X(50).
+001340*----------------------------------------------------------*
+001350* EXTERNAL TEST-CASE FIELDS                                *
+001360*----------------------------------------------------------*
+001370 77  NLS-CASE-FILE-STATUS    PIC X(02) VALUE SPACES.
+001380 77  NLS-CASE-EOF-SW         PIC X(01) VALUE "N".
+001390     88  NLS-CASE-EOF                   VALUE "Y".
+001400*----------------------------------------------------------*
+001410* CHECKPOINT/RESTART FIELDS                                *
+001420*   LET A FAILED STEP RESUME THE NLSCASE SCAN PAST WHATEVER *
+001430*   RECORDS IT HAD ALREADY APPLIED INSTEAD OF FROM THE TOP. *
+001440*----------------------------------------------------------*
+001450 77  NLS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE SPACES.
+001460 77  NLS-CKPT-RESTART-COUNT  PIC 9(09) COMP VALUE ZERO.
+001470 77  NLS-CKPT-RECORDS-READ   PIC 9(09) COMP VALUE ZERO.
+001480*----------------------------------------------------------*
+001490* CALLABLE-SUBROUTINE HEALTH FIELDS                         *
+001500*   LETS A CALLING DRIVER PROGRAM TELL FROM RETURN-CODE      *
+001510*   WHETHER EVERY CHARACTER-SET CHECK IN THIS RUN PASSED,    *
+001520*   WITHOUT HAVING TO PARSE THE NLSRSLT RESULT FILE ITSELF.  *
+001530*----------------------------------------------------------*
+001540 77  NLS-FAILURE-COUNT       PIC 9(03) COMP VALUE ZERO.
+001550 PROCEDURE DIVISION.
+001560*----------------------------------------------------------*
+001570* 0000-MAINLINE                                            *
+001580*----------------------------------------------------------*
+001590 0000-MAINLINE.
+001600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001610     PERFORM 1100-OPEN-RESULT-FILE THRU 1100-EXIT.
+001620     PERFORM 1150-RESTART-FROM-CHECKPOINT THRU 1150-EXIT.
+001630     PERFORM 1200-LOAD-TEST-CASES THRU 1200-EXIT.
+001640     PERFORM 2000-CHECK-DISPLAY-FIELD-TRUNCATION
+001650         THRU 2000-EXIT.
+001660     PERFORM 3000-SHOW-DISPLAY-FIELD THRU 3000-EXIT.
+001670     PERFORM 4000-CHECK-DATE-INTERVAL THRU 4000-EXIT.
+001680     PERFORM 9000-CLOSE-RESULT-FILE THRU 9000-EXIT.
+001690     PERFORM 9500-SET-RETURN-CODE THRU 9500-EXIT.
+001700     GOBACK.
+001710*----------------------------------------------------------*
+001720* 1000-INITIALIZE                                          *
+001730*----------------------------------------------------------*
+001740 1000-INITIALIZE.
+001750     INITIALIZE PROGRAM-WORKING-FIELDS.
+001760     SET NLS-FAIL TO TRUE.
+001770 1000-EXIT.
+001780     EXIT.
+001790*----------------------------------------------------------*
+001800* 1100-OPEN-RESULT-FILE                                    *
+001810*   EXTENDS THE SHARED CERTIFICATION RESULT FILE SO THIS    *
+001820*   STEP'S RECORDS FOLLOW ANY WRITTEN BY AN EARLIER STEP IN *
+001830*   THE SAME JOB; CREATES IT ON THE FIRST WRITER OF THE DAY.*
+001840*----------------------------------------------------------*
+001850 1100-OPEN-RESULT-FILE.
+001860     OPEN EXTEND NLS-RESULT-FILE.
+001870     IF NLS-RESULT-FILE-STATUS = "35"
+001880         OPEN OUTPUT NLS-RESULT-FILE
+001890     END-IF.
+001900 1100-EXIT.
+001910     EXIT.
+001920*----------------------------------------------------------*
+001930* 1150-RESTART-FROM-CHECKPOINT                              *
+001940*   IF AN EARLIER RUN OF THIS STEP LEFT A CHECKPOINT RECORD *
+001950*   BEHIND, DISPLAY HOW FAR IT GOT. THE NLSCASE SCAN BELOW  *
+001960*   ALWAYS REAPPLIES EVERY RECORD FROM THE TOP REGARDLESS - *
+001970*   APPLYING A CASE RECORD ONLY OVERLAYS A WORKING-STORAGE  *
+001980*   EXPECTED VALUE, WHICH IS IDEMPOTENT - SO A RESTART CAN  *
+001990*   NEVER SILENTLY LOSE AN OVERRIDE THE CHECKPOINT SKIPPED. *
+002000*   NLS-CKPT-RESTART-COUNT IS KEPT ONLY SO A FUTURE         *
+002010*   PRODUCTION-SCALE SCAN WITH A GENUINELY EXPENSIVE PER-    *
+002020*   RECORD STEP HAS SOMEWHERE TO RESUME THAT STEP FROM.      *
+002030*----------------------------------------------------------*
+002040 1150-RESTART-FROM-CHECKPOINT.
+002050     OPEN INPUT NLS-CHECKPOINT-FILE.
+002060     IF NLS-CHECKPOINT-FILE-STATUS = "00"
+002070         READ NLS-CHECKPOINT-FILE
+002080             AT END
+002090                 CONTINUE
+002100             NOT AT END
+002110                 IF NLS-CK-PROGRAM-ID = "COHELLO"
+002120                     MOVE NLS-CK-RECORDS-READ
+002130                         TO NLS-CKPT-RESTART-COUNT
+002140                     DISPLAY "COHELLO RESTARTING AFTER "
+002150                         NLS-CKPT-RESTART-COUNT
+002160                         " CHECKPOINTED NLSCASE RECORDS"
+002170                 END-IF
+002180         END-READ
+002190         CLOSE NLS-CHECKPOINT-FILE
+002200     END-IF.
+002210 1150-EXIT.
+002220     EXIT.
+002230*----------------------------------------------------------*
+002240* 1200-LOAD-TEST-CASES                                     *
+002250*   READS THE PARAMETERIZED NLSCASE DATASET AND OVERLAYS    *
+002260*   THE EXPECTED BYTE COUNT FOR DISPLAY-FIELD WITH WHATEVER *
+002270*   THE DATASET SUPPLIES FOR COHELLO. IF THE DATASET IS     *
+002280*   NOT PRESENT THE COMPILED-IN DEFAULT STANDS.             *
+002290*   EVERY RECORD IS REAPPLIED FROM THE TOP ON EVERY RUN,    *
+002300*   RESTART OR NOT - SEE 1150'S BANNER FOR WHY THAT IS SAFE *
+002310*   AND CHEAP HERE. THE CHECKPOINT IS ALWAYS CLEARED AFTER, *
+002320*   WHETHER OR NOT THE DATASET WAS AVAILABLE THIS RUN, SO A *
+002330*   STALE CHECKPOINT FROM AN EARLIER INTERRUPTED RUN CAN    *
+002340*   NEVER BE LEFT BEHIND TO BE TRUSTED BY A LATER RUN.      *
+002350*----------------------------------------------------------*
+002360 1200-LOAD-TEST-CASES.
+002370     OPEN INPUT NLS-CASE-FILE.
+002380     IF NLS-CASE-FILE-STATUS NOT = "00"
+002390         DISPLAY "COHELLO NLSCASE NOT AVAILABLE - "
+002400             "USING COMPILED-IN DEFAULTS"
+002410     ELSE
+002420         PERFORM 1210-READ-CASE THRU 1210-EXIT
+002430         PERFORM 1220-APPLY-CASE THRU 1220-EXIT
+002440             UNTIL NLS-CASE-EOF
+002450         CLOSE NLS-CASE-FILE
+002460     END-IF.
+002470     PERFORM 1240-CLEAR-CHECKPOINT THRU 1240-EXIT.
+002480 1200-EXIT.
+002490     EXIT.
+002500*----------------------------------------------------------*
+002510* 1210-READ-CASE                                           *
+002520*----------------------------------------------------------*
+002530 1210-READ-CASE.
+002540     READ NLS-CASE-FILE
+002550         AT END
+002560             SET NLS-CASE-EOF TO TRUE
+002570     END-READ.
+002580 1210-EXIT.
+002590     EXIT.
+002600*----------------------------------------------------------*
+002610* 1220-APPLY-CASE                                          *
+002620*----------------------------------------------------------*
+002630 1220-APPLY-CASE.
+002640     IF NLS-TC-PROGRAM-ID = "COHELLO"
+002650         EVALUATE NLS-TC-TEST-ID
+002660             WHEN "DSPFLD"
+002670                 MOVE NLS-TC-EXPECTED-LENGTH
+002680                     TO NLS-NORSE-LITERAL-BYTES
+002690             WHEN OTHER
+002700                 CONTINUE
+002710         END-EVALUATE
+002720     END-IF.
+002730     ADD 1 TO NLS-CKPT-RECORDS-READ.
+002740     PERFORM 1230-WRITE-CHECKPOINT THRU 1230-EXIT.
+002750     PERFORM 1210-READ-CASE THRU 1210-EXIT.
+002760 1220-EXIT.
+002770     EXIT.
+002780*----------------------------------------------------------*
+002790* 1230-WRITE-CHECKPOINT                                    *
+002800*   REWRITES THE SINGLE CHECKPOINT RECORD WITH THE CURRENT  *
+002810*   RECORDS-READ COUNT. A PRODUCTION-SCALE SCAN WOULD TAKE   *
+002820*   THIS LESS OFTEN, E.G. EVERY NTH RECORD.                  *
+002830*----------------------------------------------------------*
+002840 1230-WRITE-CHECKPOINT.
+002850     OPEN OUTPUT NLS-CHECKPOINT-FILE.
+002860     MOVE "COHELLO" TO NLS-CK-PROGRAM-ID.
+002870     MOVE NLS-CKPT-RECORDS-READ TO NLS-CK-RECORDS-READ.
+002880     WRITE NLS-CHECKPOINT-RECORD.
+002890     CLOSE NLS-CHECKPOINT-FILE.
+002900 1230-EXIT.
+002910     EXIT.
+002920*----------------------------------------------------------*
+002930* 1240-CLEAR-CHECKPOINT                                    *
+002940*   THE SCAN RAN TO COMPLETION, SO THE CHECKPOINT NO LONGER  *
+002950*   APPLIES - REMOVE IT SO THE NEXT NORMAL RUN STARTS FRESH. *
+002960*   CONFIRMS THIS PROGRAM OWNS WHAT IS ON DISK BEFORE        *
+002970*   DELETING IT, THE SAME OWNERSHIP CHECK 1150 MAKES BEFORE  *
+002980*   TRUSTING A CHECKPOINT ON RESTART.                        *
+002990*----------------------------------------------------------*
+003000 1240-CLEAR-CHECKPOINT.
+003010     OPEN INPUT NLS-CHECKPOINT-FILE.
+003020     IF NLS-CHECKPOINT-FILE-STATUS = "00"
+003030         READ NLS-CHECKPOINT-FILE
+003040             AT END
+003050                 CONTINUE
+003060         END-READ
+003070         CLOSE NLS-CHECKPOINT-FILE
+003080         IF NLS-CK-PROGRAM-ID = "COHELLO"
+003090             DELETE FILE NLS-CHECKPOINT-FILE
+003100         END-IF
+003110     END-IF.
+003120 1240-EXIT.
+003130     EXIT.
+003140*----------------------------------------------------------*
+003150* 2000-CHECK-DISPLAY-FIELD-TRUNCATION                      *
+003160*   FLAGS WHEN THE NORWEGIAN TEST LITERAL IS WIDER THAN     *
+003170*   DISPLAY-FIELD BEFORE THE MOVE CAN SILENTLY CHOP IT.     *
+003180*----------------------------------------------------------*
+003190 2000-CHECK-DISPLAY-FIELD-TRUNCATION.
+003200     IF NLS-NORSE-LITERAL-BYTES > LENGTH OF DISPLAY-FIELD
+003210         SET NLS-FAIL TO TRUE
+003220         DISPLAY "COHELLO DISPLAY-FIELD TRUNCATION WARNING: "
+003230             "LITERAL IS " NLS-NORSE-LITERAL-BYTES
+003240             " BYTES, FIELD HOLDS ONLY " LENGTH OF DISPLAY-FIELD
+003250     ELSE
+003260         SET NLS-PASS TO TRUE
+003270     END-IF.
+003280     DISPLAY "COHELLO DISPLAY-FIELD LENGTH CHECK : "
+003290             NLS-RESULT-FLAG.
+003300     MOVE "DSPFLD"   TO NLS-WR-TEST-ID.
+003310     MOVE "NORWEGIAN-DIACRITICS" TO NLS-WR-CHARSET-NAME.
+003320     MOVE NLS-NORSE-LITERAL-BYTES TO NLS-WR-EXPECTED.
+003330     MOVE LENGTH OF DISPLAY-FIELD TO NLS-WR-ACTUAL.
+003340     PERFORM 7000-WRITE-RESULT-RECORD THRU 7000-EXIT.
+003350 2000-EXIT.
+003360     EXIT.
+003370*----------------------------------------------------------*
+003380* 3000-SHOW-DISPLAY-FIELD                                  *
+003390*----------------------------------------------------------*
+003400 3000-SHOW-DISPLAY-FIELD.
+003410     MOVE "test Norwegian character like Å, Ø, and Æ "
+003420         TO DISPLAY-FIELD.
+003430     DISPLAY DISPLAY-FIELD.
+003440 3000-EXIT.
+003450     EXIT.
+003460*----------------------------------------------------------*
+003470* 4000-CHECK-DATE-INTERVAL                                 *
+003480*   CALLS THE SHARED YEARS/MONTHS/DAYS INTERVAL ROUTINE ON  *
+003490*   A KNOWN DATE PAIR AND CONFIRMS BOTH THE INTERVAL AND    *
+003500*   THE > 1 YEAR 0 MONTH 0 DAY SWITCH COME BACK CORRECT.    *
+003510*----------------------------------------------------------*
+003520 4000-CHECK-DATE-INTERVAL.
+003530     CALL "NLSDTIVL" USING NLS-DTI-FROM-DATE
+003540                           NLS-DTI-TO-DATE
+003550                           NLS-DTI-RESULT-YEARS
+003560                           NLS-DTI-RESULT-MONTHS
+003570                           NLS-DTI-RESULT-DAYS
+003580                           NLS-DTI-OVER-1Y0M0D.
+003590     IF NLS-DTI-RESULT-YEARS = NLS-DTI-EXPECT-YEARS
+003600             AND NLS-DTI-RESULT-MONTHS = NLS-DTI-EXPECT-MONTHS
+003610             AND NLS-DTI-RESULT-DAYS = NLS-DTI-EXPECT-DAYS
+003620             AND NLS-DTI-OVER-1Y0M0D = "Y"
+003630         SET NLS-PASS TO TRUE
+003640     ELSE
+003650         SET NLS-FAIL TO TRUE
+003660     END-IF.
+003670     DISPLAY "COHELLO DATE INTERVAL Y/M/D : "
+003680             NLS-DTI-RESULT-YEARS "/"
+003690             NLS-DTI-RESULT-MONTHS "/"
+003700             NLS-DTI-RESULT-DAYS.
+003710     DISPLAY "COHELLO DATE INTERVAL >1Y0M0D: "
+003720             NLS-DTI-OVER-1Y0M0D.
+003730     DISPLAY "COHELLO DATE INTERVAL CHECK : " NLS-RESULT-FLAG.
+003740     MOVE "DATEIVL"  TO NLS-WR-TEST-ID.
+003750     MOVE "DATE-INTERVAL-YMD" TO NLS-WR-CHARSET-NAME.
+003760     STRING NLS-DTI-EXPECT-YEARS  "/"
+003770             NLS-DTI-EXPECT-MONTHS "/"
+003780             NLS-DTI-EXPECT-DAYS
+003790             DELIMITED BY SIZE INTO NLS-WR-EXPECTED.
+003800     STRING NLS-DTI-RESULT-YEARS  "/"
+003810             NLS-DTI-RESULT-MONTHS "/"
+003820             NLS-DTI-RESULT-DAYS
+003830             DELIMITED BY SIZE INTO NLS-WR-ACTUAL.
+003840     PERFORM 7000-WRITE-RESULT-RECORD THRU 7000-EXIT.
+003850 4000-EXIT.
+003860     EXIT.
+003870*----------------------------------------------------------*
+003880* 7000-WRITE-RESULT-RECORD                                 *
+003890*   STAGES ONE NLS-TEST-RESULT RECORD FROM THE NLS-WR-*     *
+003900*   FIELDS SET UP BY THE CALLING CHECK PARAGRAPH.           *
+003910*----------------------------------------------------------*
+003920 7000-WRITE-RESULT-RECORD.
+003930     MOVE SPACES TO NLS-TEST-RESULT.
+003940     MOVE NLS-WR-TEST-ID      TO NLS-TR-TEST-ID.
+003950     MOVE NLS-WR-CHARSET-NAME TO NLS-TR-CHARSET-NAME.
+003960     MOVE NLS-WR-EXPECTED     TO NLS-TR-EXPECTED-VALUE.
+003970     MOVE NLS-WR-ACTUAL       TO NLS-TR-ACTUAL-VALUE.
+003980     MOVE NLS-RESULT-FLAG     TO NLS-TR-PASS-FAIL-FLAG.
+003990     IF NLS-FAIL
+004000         ADD 1 TO NLS-FAILURE-COUNT
+004010     END-IF.
+004020     WRITE NLS-TEST-RESULT.
+004030 7000-EXIT.
+004040     EXIT.
+004050*----------------------------------------------------------*
+004060* 9000-CLOSE-RESULT-FILE                                   *
+004070*----------------------------------------------------------*
+004080 9000-CLOSE-RESULT-FILE.
+004090     CLOSE NLS-RESULT-FILE.
+004100 9000-EXIT.
+004110     EXIT.
+004120*----------------------------------------------------------*
+004130* 9500-SET-RETURN-CODE                                     *
+004140*   SETS RETURN-CODE SO A CALLING DRIVER PROGRAM (OR THE    *
+004150*   OPERATING SYSTEM, WHEN THIS RUNS AS THE JOB STEP'S MAIN *
+004160*   PROGRAM) CAN TELL WHETHER EVERY CHARACTER-SET CHECK     *
+004170*   PASSED WITHOUT HAVING TO READ THE NLSRSLT RESULT FILE.  *
+004180*----------------------------------------------------------*
+004190 9500-SET-RETURN-CODE.
+004200     IF NLS-FAILURE-COUNT = ZERO
+004210         MOVE ZERO TO RETURN-CODE
+004220     ELSE
+004230         MOVE 4 TO RETURN-CODE
+004240     END-IF.
+004250 9500-EXIT.
+004260     EXIT.
+004270*
+004280 END PROGRAM "COHELLO".
