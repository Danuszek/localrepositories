@@ -1,16 +1,493 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  JAPCOB1.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  AA PIC X VALUE "ｿ".
-       77  ZZ PIC X(50) VALUE "ありがとうございます".
-       77  BB PIC X.
-      * ｿ
-      *ありがとうございます
-       PROCEDURE DIVISION.
-           MOVE BB TO AA.
-           GOBACK.
-
-       END PROGRAM 'JAPCOB1'.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    JAPCOB1.
+000120 AUTHOR.        NLS-CONFORMANCE-TEAM.
+000130 INSTALLATION.  DATA-CENTER-1.
+000140 DATE-WRITTEN.  2019-04-02.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170* MODIFICATION HISTORY                                     *
+000180*----------------------------------------------------------*
+000190*  2019-04-02  JPL  ORIGINAL VERSION - MOVE BB TO AA ONLY.  *
+000200*  2026-08-09  RLH  ADDED REAL PASS/FAIL CHECK ON AA BEFORE *
+000210*                   THE LEGACY MOVE SO A MANGLED HALF-WIDTH *
+000220*                   KATAKANA LITERAL IS REPORTED INSTEAD OF *
+000230*                   SILENTLY OVERWRITTEN BY UNINITIALIZED   *
+000240*                   BB.                                     *
+000250*----------------------------------------------------------*
+000260*  2026-08-09  RLH  DISPLAYS THE ZZ GREETING FIELD AND ADDED *
+000270*                   A LENGTH CHECK ON IT ALONGSIDE THE AA    *
+000280*                   CHECK.                                   *
+000290*----------------------------------------------------------*
+000300*  2026-08-09  RLH  WRITES EACH CHECK TO THE SHARED NLS     *
+000310*                   CERTIFICATION RESULT FILE VIA NLSTRES.  *
+000320*----------------------------------------------------------*
+000330*  2026-08-09  RLH  EXPECTED VALUES FOR AA AND ZZ NOW COME   *
+000340*                   FROM THE PARAMETERIZED NLSCASE DATASET   *
+000350*                   AT RUN TIME INSTEAD OF A RECOMPILE.      *
+000360*----------------------------------------------------------*
+000370*  2026-08-09  RLH  ADDED AN EBCDIC/SHIFT-JIS ROUND-TRIP     *
+000380*                   CONVERSION CHECK ON AA USING A           *
+000390*                   REPRESENTATIVE SUBSET OF THE JIS X0201   *
+000400*                   HALF-WIDTH KATAKANA TABLE.                *
+000410*----------------------------------------------------------*
+000420*  2026-08-09  RLH  ADDED CHECKPOINT/RESTART SUPPORT TO THE  *
+000430*                   NLSCASE SCAN SO AN INTERRUPTED RUN CAN   *
+000440*                   RESUME WITHOUT REAPPLYING RECORDS ALREADY*
+000450*                   PROCESSED.                                *
+000460*----------------------------------------------------------*
+000470*  2026-08-09  RLH  SETS RETURN-CODE FROM THE ACCUMULATED    *
+000480*                   FAILURE COUNT SO A CALLER (OR A JOB STEP *
+000490*                   RUNNING THIS AS ITS MAIN PROGRAM) CAN    *
+000500*                   TELL CERTIFICATION HEALTH FROM THE       *
+000510*                   RETURN CODE ALONE.                        *
+000520*----------------------------------------------------------*
+000530*  2026-08-09  RLH  RESTART NOW SEEDS THE RECORDS-READ       *
+000540*                   COUNTER FROM THE CHECKPOINT SO A SECOND  *
+000550*                   RESTART CHECKPOINTS THE TRUE TOTAL        *
+000560*                   INSTEAD OF COUNTING FROM ZERO AGAIN.      *
+000570*                   GAVE THE CHECKPOINT FILE ITS OWN EXTERNAL *
+000580*                   NAME (JAPCKPT) INSTEAD OF SHARING NLSCKPT *
+000590*                   WITH COHELLO, SO ONE PROGRAM'S CHECKPOINT *
+000600*                   CANNOT CLOBBER THE OTHER'S WHEN BOTH RUN  *
+000610*                   IN ONE PROCESS UNDER NLSDRIVR. ALSO       *
+000620*                   REWORKED THE AA ROUND-TRIP CHECK TO PROVE *
+000630*                   ITSELF AGAINST AN INDEPENDENTLY-TYPED     *
+000640*                   REFERENCE BYTE INSTEAD OF CONVERTING      *
+000650*                   THROUGH THE SAME TABLE AND BACK, WHICH    *
+000660*                   CANNOT DETECT A WRONG TABLE BY            *
+000670*                   CONSTRUCTION - AND FIXED THE KATAKANA     *
+000680*                   SJIS TABLE VALUE IT EXPOSED AS WRONG.     *
+000690*----------------------------------------------------------*
+000700*  2026-08-09  RLH  THE NLSCASE SCAN NO LONGER SKIPS RECORDS *
+000710*                   A CHECKPOINT SHOWS AS ALREADY APPLIED -  *
+000720*                   IT REAPPLIES EVERY RECORD FROM THE TOP   *
+000730*                   ON EVERY RUN, SINCE APPLYING A CASE IS   *
+000740*                   IDEMPOTENT. SKIPPING COULD LEAVE AN      *
+000750*                   OVERRIDE FROM AN ALREADY-CHECKPOINTED    *
+000760*                   RECORD UNAPPLIED AFTER A RESTART,        *
+000770*                   SILENTLY PASSING A CHECK THAT SHOULD     *
+000780*                   HAVE FAILED. THE CHECKPOINT IS NOW ALSO  *
+000790*                   CLEARED EVEN WHEN NLSCASE WAS NOT        *
+000800*                   AVAILABLE THIS RUN, SO A STALE CHECKPOINT*
+000810*                   IS NEVER LEFT FOR A LATER RUN TO TRUST.  *
+000820*----------------------------------------------------------*
+000830 ENVIRONMENT DIVISION.
+000840 CONFIGURATION SECTION.
+000850 INPUT-OUTPUT SECTION.
+000860 FILE-CONTROL.
+000870     SELECT NLS-RESULT-FILE ASSIGN TO "NLSRSLT"
+000880         ORGANIZATION LINE SEQUENTIAL
+000890         FILE STATUS IS NLS-RESULT-FILE-STATUS.
+000900     SELECT NLS-CASE-FILE ASSIGN TO "NLSCASE"
+000910         ORGANIZATION LINE SEQUENTIAL
+000920         FILE STATUS IS NLS-CASE-FILE-STATUS.
+000930     SELECT NLS-CHECKPOINT-FILE ASSIGN TO "JAPCKPT"
+000940         ORGANIZATION LINE SEQUENTIAL
+000950         FILE STATUS IS NLS-CHECKPOINT-FILE-STATUS.
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980 FD  NLS-RESULT-FILE.
+000990     COPY NLSTRES.
+001000 FD  NLS-CASE-FILE.
+001010     COPY NLSCASE.
+001020 FD  NLS-CHECKPOINT-FILE.
+001030     COPY NLSCKPT.
+001040 WORKING-STORAGE SECTION.
+001050*----------------------------------------------------------*
+001060* NATIONAL-CHARACTER TEST FIELDS                           *
+001070*----------------------------------------------------------*
+001080 77  AA                      PIC X VALUE "ｿ".
+001090 77  ZZ                      PIC X(50) VALUE
+001100     "ありがとうございます".
+001110 77  BB                      PIC X.
+001120*     ｿ
+001130*    ありがとうございます
+001140*----------------------------------------------------------*
+001150* CERTIFICATION WORK FIELDS                                *
+001160*----------------------------------------------------------*
+001170 77  NLS-AA-EXPECTED         PIC X VALUE "ｿ".
+001180 77  NLS-ZZ-EXPECTED-VALUE   PIC X(50) VALUE
+001190     "ありがとうございます".
+001200 77  NLS-ZZ-EXPECTED-BYTES   PIC 9(03) VALUE 030.
+001210*    10 FULL-WIDTH HIRAGANA CHARACTERS AT 3 BYTES EACH IN
+001220*    THIS SOURCE FILE'S UTF-8 ENCODING.
+001230 77  NLS-ZZ-ACTUAL-BYTES     PIC 9(03) VALUE ZERO.
+001240 77  NLS-ZZ-SUBSCRIPT        PIC 9(03) COMP VALUE ZERO.
+001250 77  NLS-RESULT-FLAG         PIC X(01) VALUE SPACE.
+001260     88  NLS-PASS                      VALUE "P".
+001270     88  NLS-FAIL                      VALUE "F".
+001280 77  NLS-RESULT-FILE-STATUS  PIC X(02) VALUE SPACES.
+001290*----------------------------------------------------------*
+001300* RESULT-RECORD STAGING FIELDS                             *
+001310*----------------------------------------------------------*
+001320 77  NLS-WR-TEST-ID          PIC X(08).
+001330 77  NLS-WR-CHARSET-NAME     PIC X(20).
+001340 77  NLS-WR-EXPECTED         PIC X(50).
+001350 77  NLS-WR-ACTUAL           PIC X(50).
+001360*----------------------------------------------------------*
+001370* EXTERNAL TEST-CASE FIELDS                                *
+001380*----------------------------------------------------------*
+001390 77  NLS-CASE-FILE-STATUS    PIC X(02) VALUE SPACES.
+001400 77  NLS-CASE-EOF-SW         PIC X(01) VALUE "N".
+001410     88  NLS-CASE-EOF                   VALUE "Y".
+001420*----------------------------------------------------------*
+001430* CHECKPOINT/RESTART FIELDS                                *
+001440*   LET A FAILED STEP RESUME THE NLSCASE SCAN PAST WHATEVER *
+001450*   RECORDS IT HAD ALREADY APPLIED INSTEAD OF FROM THE TOP. *
+001460*----------------------------------------------------------*
+001470 77  NLS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE SPACES.
+001480 77  NLS-CKPT-RESTART-COUNT  PIC 9(09) COMP VALUE ZERO.
+001490 77  NLS-CKPT-RECORDS-READ   PIC 9(09) COMP VALUE ZERO.
+001500*----------------------------------------------------------*
+001510* CALLABLE-SUBROUTINE HEALTH FIELDS                         *
+001520*   LETS A CALLING DRIVER PROGRAM TELL FROM RETURN-CODE      *
+001530*   WHETHER EVERY CHARACTER-SET CHECK IN THIS RUN PASSED,    *
+001540*   WITHOUT HAVING TO PARSE THE NLSRSLT RESULT FILE ITSELF.  *
+001550*----------------------------------------------------------*
+001560 77  NLS-FAILURE-COUNT       PIC 9(03) COMP VALUE ZERO.
+001570*----------------------------------------------------------*
+001580* EBCDIC <-> SHIFT-JIS ROUND-TRIP CONVERSION FIELDS         *
+001590*   A REPRESENTATIVE SUBSET OF THE JIS X0201 HALF-WIDTH     *
+001600*   KATAKANA RANGE - NOT THE FULL 256-BYTE CODEPAGE TABLE.  *
+001610*   NLS-KATAKANA-SJIS-REFERENCE IS AN INDEPENDENTLY TYPED   *
+001620*   CONSTANT - THE PUBLISHED JIS X0201 SINGLE-BYTE VALUE    *
+001630*   FOR THE KATAKANA LETTER - NOT DERIVED FROM THE TWO      *
+001640*   CONVERSION TABLES BELOW. 2700-CHECK-AA-ROUNDTRIP CHECKS *
+001650*   EACH CONVERSION DIRECTION AGAINST THIS OUTSIDE ANCHOR   *
+001660*   SO A BROKEN TABLE CANNOT PASS BY ROUND-TRIPPING BACK    *
+001670*   THROUGH ITSELF.                                        *
+001680*----------------------------------------------------------*
+001690 77  NLS-KATAKANA-EBCDIC-BYTES   PIC X(03) VALUE X"B1EFB3".
+001700 77  NLS-KATAKANA-SJIS-BYTES     PIC X(03) VALUE X"A1BFA3".
+001710 77  NLS-KATAKANA-SJIS-REFERENCE PIC X      VALUE X"BF".
+001720 77  NLS-AA-ORIGINAL             PIC X VALUE SPACE.
+001730 77  NLS-AA-SJIS-WORK            PIC X VALUE SPACE.
+001740 77  NLS-AA-EBCDIC-WORK          PIC X VALUE SPACE.
+001750 PROCEDURE DIVISION.
+001760*----------------------------------------------------------*
+001770* 0000-MAINLINE                                            *
+001780*----------------------------------------------------------*
+001790 0000-MAINLINE.
+001800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001810     PERFORM 1100-OPEN-RESULT-FILE THRU 1100-EXIT.
+001820     PERFORM 1150-RESTART-FROM-CHECKPOINT THRU 1150-EXIT.
+001830     PERFORM 1200-LOAD-TEST-CASES THRU 1200-EXIT.
+001840     PERFORM 2000-CHECK-AA-KATAKANA THRU 2000-EXIT.
+001850     PERFORM 2500-CHECK-ZZ-GREETING THRU 2500-EXIT.
+001860     PERFORM 2700-CHECK-AA-ROUNDTRIP THRU 2700-EXIT.
+001870     PERFORM 8000-LEGACY-MOVE-BB-TO-AA THRU 8000-EXIT.
+001880     PERFORM 9000-CLOSE-RESULT-FILE THRU 9000-EXIT.
+001890     PERFORM 9500-SET-RETURN-CODE THRU 9500-EXIT.
+001900     GOBACK.
+001910*----------------------------------------------------------*
+001920* 1000-INITIALIZE                                          *
+001930*----------------------------------------------------------*
+001940 1000-INITIALIZE.
+001950     SET NLS-FAIL TO TRUE.
+001960     MOVE AA TO NLS-AA-ORIGINAL.
+001970 1000-EXIT.
+001980     EXIT.
+001990*----------------------------------------------------------*
+002000* 1100-OPEN-RESULT-FILE                                    *
+002010*   EXTENDS THE SHARED CERTIFICATION RESULT FILE SO THIS    *
+002020*   STEP'S RECORDS FOLLOW ANY WRITTEN BY AN EARLIER STEP IN *
+002030*   THE SAME JOB; CREATES IT ON THE FIRST WRITER OF THE DAY.*
+002040*----------------------------------------------------------*
+002050 1100-OPEN-RESULT-FILE.
+002060     OPEN EXTEND NLS-RESULT-FILE.
+002070     IF NLS-RESULT-FILE-STATUS = "35"
+002080         OPEN OUTPUT NLS-RESULT-FILE
+002090     END-IF.
+002100 1100-EXIT.
+002110     EXIT.
+002120*----------------------------------------------------------*
+002130* 1150-RESTART-FROM-CHECKPOINT                              *
+002140*   IF AN EARLIER RUN OF THIS STEP LEFT A CHECKPOINT RECORD *
+002150*   BEHIND, DISPLAY HOW FAR IT GOT. THE NLSCASE SCAN BELOW  *
+002160*   ALWAYS REAPPLIES EVERY RECORD FROM THE TOP REGARDLESS - *
+002170*   APPLYING A CASE RECORD ONLY OVERLAYS A WORKING-STORAGE  *
+002180*   EXPECTED VALUE, WHICH IS IDEMPOTENT - SO A RESTART CAN  *
+002190*   NEVER SILENTLY LOSE AN OVERRIDE THE CHECKPOINT SKIPPED. *
+002200*   NLS-CKPT-RESTART-COUNT IS KEPT ONLY SO A FUTURE         *
+002210*   PRODUCTION-SCALE SCAN WITH A GENUINELY EXPENSIVE PER-    *
+002220*   RECORD STEP HAS SOMEWHERE TO RESUME THAT STEP FROM.      *
+002230*----------------------------------------------------------*
+002240 1150-RESTART-FROM-CHECKPOINT.
+002250     OPEN INPUT NLS-CHECKPOINT-FILE.
+002260     IF NLS-CHECKPOINT-FILE-STATUS = "00"
+002270         READ NLS-CHECKPOINT-FILE
+002280             AT END
+002290                 CONTINUE
+002300             NOT AT END
+002310                 IF NLS-CK-PROGRAM-ID = "JAPCOB1"
+002320                     MOVE NLS-CK-RECORDS-READ
+002330                         TO NLS-CKPT-RESTART-COUNT
+002340                     DISPLAY "JAPCOB1 RESTARTING AFTER "
+002350                         NLS-CKPT-RESTART-COUNT
+002360                         " CHECKPOINTED NLSCASE RECORDS"
+002370                 END-IF
+002380         END-READ
+002390         CLOSE NLS-CHECKPOINT-FILE
+002400     END-IF.
+002410 1150-EXIT.
+002420     EXIT.
+002430*----------------------------------------------------------*
+002440* 1200-LOAD-TEST-CASES                                     *
+002450*   READS THE PARAMETERIZED NLSCASE DATASET AND OVERLAYS    *
+002460*   THIS PROGRAM'S COMPILED-IN EXPECTED VALUES WITH         *
+002470*   WHATEVER THE DATASET SUPPLIES FOR JAPCOB1. IF THE       *
+002480*   DATASET IS NOT PRESENT THE COMPILED-IN DEFAULTS STAND.  *
+002490*   EVERY RECORD IS REAPPLIED FROM THE TOP ON EVERY RUN,    *
+002500*   RESTART OR NOT - SEE 1150'S BANNER FOR WHY THAT IS SAFE *
+002510*   AND CHEAP HERE. THE CHECKPOINT IS ALWAYS CLEARED AFTER, *
+002520*   WHETHER OR NOT THE DATASET WAS AVAILABLE THIS RUN, SO A *
+002530*   STALE CHECKPOINT FROM AN EARLIER INTERRUPTED RUN CAN    *
+002540*   NEVER BE LEFT BEHIND TO BE TRUSTED BY A LATER RUN.      *
+002550*----------------------------------------------------------*
+002560 1200-LOAD-TEST-CASES.
+002570     OPEN INPUT NLS-CASE-FILE.
+002580     IF NLS-CASE-FILE-STATUS NOT = "00"
+002590         DISPLAY "JAPCOB1 NLSCASE NOT AVAILABLE - "
+002600             "USING COMPILED-IN DEFAULTS"
+002610     ELSE
+002620         PERFORM 1210-READ-CASE THRU 1210-EXIT
+002630         PERFORM 1220-APPLY-CASE THRU 1220-EXIT
+002640             UNTIL NLS-CASE-EOF
+002650         CLOSE NLS-CASE-FILE
+002660     END-IF.
+002670     PERFORM 1240-CLEAR-CHECKPOINT THRU 1240-EXIT.
+002680 1200-EXIT.
+002690     EXIT.
+002700*----------------------------------------------------------*
+002710* 1210-READ-CASE                                           *
+002720*----------------------------------------------------------*
+002730 1210-READ-CASE.
+002740     READ NLS-CASE-FILE
+002750         AT END
+002760             SET NLS-CASE-EOF TO TRUE
+002770     END-READ.
+002780 1210-EXIT.
+002790     EXIT.
+002800*----------------------------------------------------------*
+002810* 1220-APPLY-CASE                                          *
+002820*   OVERLAYS THE EXPECTED VALUE FOR THIS PROGRAM'S TEST ID, *
+002830*   CHECKPOINTS THE RECORD COUNT, THEN READS THE NEXT CASE  *
+002840*   RECORD.                                                 *
+002850*----------------------------------------------------------*
+002860 1220-APPLY-CASE.
+002870     IF NLS-TC-PROGRAM-ID = "JAPCOB1"
+002880         EVALUATE NLS-TC-TEST-ID
+002890             WHEN "AA"
+002900*                  NLS-TC-EXPECTED-VALUE HOLDS THE DATASET'S
+002910*                  UTF-8 BYTES FOR THE KATAKANA LITERAL; ONLY
+002920*                  THE LEAD BYTE IS KEPT BECAUSE EVERY HALF-
+002930*                  WIDTH KATAKANA CODE POINT'S UTF-8 ENCODING
+002940*                  SHARES LEAD BYTE X"EF". A FUTURE TEST CASE
+002950*                  OUTSIDE THAT RANGE WOULD NEED THE DISTIN-
+002960*                  GUISHING BYTE, NOT THE FIRST ONE.
+002970                 MOVE NLS-TC-EXPECTED-VALUE (1:1)
+002980                     TO NLS-AA-EXPECTED
+002990             WHEN "ZZ"
+003000                 MOVE NLS-TC-EXPECTED-VALUE
+003010                     TO NLS-ZZ-EXPECTED-VALUE
+003020                 MOVE NLS-TC-EXPECTED-LENGTH
+003030                     TO NLS-ZZ-EXPECTED-BYTES
+003040             WHEN OTHER
+003050                 CONTINUE
+003060         END-EVALUATE
+003070     END-IF.
+003080     ADD 1 TO NLS-CKPT-RECORDS-READ.
+003090     PERFORM 1230-WRITE-CHECKPOINT THRU 1230-EXIT.
+003100     PERFORM 1210-READ-CASE THRU 1210-EXIT.
+003110 1220-EXIT.
+003120     EXIT.
+003130*----------------------------------------------------------*
+003140* 1230-WRITE-CHECKPOINT                                    *
+003150*   REWRITES THE SINGLE CHECKPOINT RECORD WITH THE CURRENT  *
+003160*   RECORDS-READ COUNT. A PRODUCTION-SCALE SCAN WOULD TAKE   *
+003170*   THIS LESS OFTEN, E.G. EVERY NTH RECORD.                  *
+003180*----------------------------------------------------------*
+003190 1230-WRITE-CHECKPOINT.
+003200     OPEN OUTPUT NLS-CHECKPOINT-FILE.
+003210     MOVE "JAPCOB1" TO NLS-CK-PROGRAM-ID.
+003220     MOVE NLS-CKPT-RECORDS-READ TO NLS-CK-RECORDS-READ.
+003230     WRITE NLS-CHECKPOINT-RECORD.
+003240     CLOSE NLS-CHECKPOINT-FILE.
+003250 1230-EXIT.
+003260     EXIT.
+003270*----------------------------------------------------------*
+003280* 1240-CLEAR-CHECKPOINT                                    *
+003290*   THE SCAN RAN TO COMPLETION, SO THE CHECKPOINT NO LONGER  *
+003300*   APPLIES - REMOVE IT SO THE NEXT NORMAL RUN STARTS FRESH. *
+003310*   CONFIRMS THIS PROGRAM OWNS WHAT IS ON DISK FIRST, THE   *
+003320*   SAME CHECK 1150 MAKES BEFORE TRUSTING A CHECKPOINT ON    *
+003330*   RESTART.                                                 *
+003340*----------------------------------------------------------*
+003350 1240-CLEAR-CHECKPOINT.
+003360     OPEN INPUT NLS-CHECKPOINT-FILE.
+003370     IF NLS-CHECKPOINT-FILE-STATUS = "00"
+003380         READ NLS-CHECKPOINT-FILE
+003390             AT END
+003400                 CONTINUE
+003410         END-READ
+003420         CLOSE NLS-CHECKPOINT-FILE
+003430         IF NLS-CK-PROGRAM-ID = "JAPCOB1"
+003440             DELETE FILE NLS-CHECKPOINT-FILE
+003450         END-IF
+003460     END-IF.
+003470 1240-EXIT.
+003480     EXIT.
+003490*----------------------------------------------------------*
+003500* 2000-CHECK-AA-KATAKANA                                   *
+003510*   COMPARES THE COMPILED HALF-WIDTH KATAKANA LITERAL IN AA *
+003520*   AGAINST ITS KNOWN-GOOD EXPECTED VALUE BEFORE ANYTHING   *
+003530*   ELSE IN THIS PROGRAM IS ALLOWED TO TOUCH AA.            *
+003540*----------------------------------------------------------*
+003550 2000-CHECK-AA-KATAKANA.
+003560     IF AA = NLS-AA-EXPECTED
+003570         SET NLS-PASS TO TRUE
+003580     ELSE
+003590         SET NLS-FAIL TO TRUE
+003600     END-IF.
+003610     DISPLAY "JAPCOB1 AA HEX ACTUAL  : " FUNCTION HEX-OF(AA).
+003620     DISPLAY "JAPCOB1 AA HEX EXPECTED: "
+003630             FUNCTION HEX-OF(NLS-AA-EXPECTED).
+003640     DISPLAY "JAPCOB1 AA KATAKANA CHECK : " NLS-RESULT-FLAG.
+003650     MOVE "AA"       TO NLS-WR-TEST-ID.
+003660     MOVE "KATAKANA-HALFWIDTH" TO NLS-WR-CHARSET-NAME.
+003670     MOVE NLS-AA-EXPECTED TO NLS-WR-EXPECTED.
+003680     MOVE AA         TO NLS-WR-ACTUAL.
+003690     PERFORM 7000-WRITE-RESULT-RECORD THRU 7000-EXIT.
+003700 2000-EXIT.
+003710     EXIT.
+003720*----------------------------------------------------------*
+003730* 2500-CHECK-ZZ-GREETING                                   *
+003740*   DISPLAYS THE FULL-WIDTH GREETING AND CONFIRMS BOTH THE  *
+003750*   EXPECTED NUMBER OF OCCUPIED BYTES AND THE EXPECTED      *
+003760*   CONTENT, SO A SAME-LENGTH CORRUPTION (E.G. A CODEPAGE   *
+003770*   TABLE BUG THAT SWAPS CHARACTERS BUT KEEPS BYTE COUNT)   *
+003780*   IS CAUGHT, NOT JUST TRUNCATION OR PADDING DAMAGE.       *
+003790*----------------------------------------------------------*
+003800 2500-CHECK-ZZ-GREETING.
+003810     DISPLAY "JAPCOB1 ZZ GREETING       : " ZZ.
+003820     PERFORM 2510-SCAN-ZZ-FOR-LAST-BYTE THRU 2510-EXIT
+003830         VARYING NLS-ZZ-SUBSCRIPT FROM LENGTH OF ZZ BY -1
+003840         UNTIL NLS-ZZ-SUBSCRIPT = ZERO
+003850            OR ZZ (NLS-ZZ-SUBSCRIPT:1) NOT = SPACE.
+003860     MOVE NLS-ZZ-SUBSCRIPT TO NLS-ZZ-ACTUAL-BYTES.
+003870     IF NLS-ZZ-ACTUAL-BYTES = NLS-ZZ-EXPECTED-BYTES
+003880         AND ZZ = NLS-ZZ-EXPECTED-VALUE
+003890         SET NLS-PASS TO TRUE
+003900     ELSE
+003910         SET NLS-FAIL TO TRUE
+003920     END-IF.
+003930     DISPLAY "JAPCOB1 ZZ BYTES ACTUAL   : " NLS-ZZ-ACTUAL-BYTES.
+003940     DISPLAY "JAPCOB1 ZZ BYTES EXPECTED : "
+003950             NLS-ZZ-EXPECTED-BYTES.
+003960     DISPLAY "JAPCOB1 ZZ VALUE EXPECTED : " NLS-ZZ-EXPECTED-VALUE.
+003970     DISPLAY "JAPCOB1 ZZ GREETING CHECK : " NLS-RESULT-FLAG.
+003980     MOVE "ZZ"       TO NLS-WR-TEST-ID.
+003990     MOVE "HIRAGANA-GREETING" TO NLS-WR-CHARSET-NAME.
+004000     MOVE NLS-ZZ-EXPECTED-VALUE TO NLS-WR-EXPECTED.
+004010     MOVE ZZ                    TO NLS-WR-ACTUAL.
+004020     PERFORM 7000-WRITE-RESULT-RECORD THRU 7000-EXIT.
+004030 2500-EXIT.
+004040     EXIT.
+004050 2510-SCAN-ZZ-FOR-LAST-BYTE.
+004060     CONTINUE.
+004070 2510-EXIT.
+004080     EXIT.
+004090*----------------------------------------------------------*
+004100* 2700-CHECK-AA-ROUNDTRIP                                  *
+004110*   CHECKS THE EBCDIC-TO-SHIFT-JIS CONVERSION TABLE AND THE *
+004120*   SHIFT-JIS-TO-EBCDIC CONVERSION TABLE EACH AGAINST THE   *
+004130*   INDEPENDENTLY TYPED NLS-KATAKANA-SJIS-REFERENCE BYTE,   *
+004140*   NOT AGAINST EACH OTHER - A TABLE THAT IS A SELF-        *
+004150*   CONSISTENT BUT WRONG INVERSE OF ITSELF WOULD PASS A     *
+004160*   ROUND TRIP THROUGH ITS OWN TWO HALVES NO MATTER WHAT IT *
+004170*   SAYS, SO EACH DIRECTION IS PROVED AGAINST THE OUTSIDE   *
+004180*   ANCHOR INSTEAD.                                         *
+004190*----------------------------------------------------------*
+004200 2700-CHECK-AA-ROUNDTRIP.
+004210     MOVE NLS-AA-ORIGINAL TO NLS-AA-SJIS-WORK.
+004220     INSPECT NLS-AA-SJIS-WORK
+004230         CONVERTING NLS-KATAKANA-EBCDIC-BYTES
+004240             TO NLS-KATAKANA-SJIS-BYTES.
+004250     MOVE NLS-KATAKANA-SJIS-REFERENCE TO NLS-AA-EBCDIC-WORK.
+004260     INSPECT NLS-AA-EBCDIC-WORK
+004270         CONVERTING NLS-KATAKANA-SJIS-BYTES
+004280             TO NLS-KATAKANA-EBCDIC-BYTES.
+004290     IF NLS-AA-SJIS-WORK = NLS-KATAKANA-SJIS-REFERENCE
+004300         AND NLS-AA-EBCDIC-WORK = NLS-AA-ORIGINAL
+004310         SET NLS-PASS TO TRUE
+004320     ELSE
+004330         SET NLS-FAIL TO TRUE
+004340     END-IF.
+004350     DISPLAY "JAPCOB1 AA ROUNDTRIP EBCDIC ORIGINAL : "
+004360             FUNCTION HEX-OF(NLS-AA-ORIGINAL).
+004370     DISPLAY "JAPCOB1 AA ROUNDTRIP SJIS ACTUAL     : "
+004380             FUNCTION HEX-OF(NLS-AA-SJIS-WORK).
+004390     DISPLAY "JAPCOB1 AA ROUNDTRIP SJIS REFERENCE  : "
+004400             FUNCTION HEX-OF(NLS-KATAKANA-SJIS-REFERENCE).
+004410     DISPLAY "JAPCOB1 AA ROUNDTRIP EBCDIC ACTUAL   : "
+004420             FUNCTION HEX-OF(NLS-AA-EBCDIC-WORK).
+004430     DISPLAY "JAPCOB1 AA ROUNDTRIP CHECK    : " NLS-RESULT-FLAG.
+004440     MOVE "AARNDTRP" TO NLS-WR-TEST-ID.
+004450     MOVE "EBCDIC-SJIS-ROUNDTRIP" TO NLS-WR-CHARSET-NAME.
+004460     MOVE NLS-KATAKANA-SJIS-REFERENCE TO NLS-WR-EXPECTED.
+004470     MOVE NLS-AA-SJIS-WORK TO NLS-WR-ACTUAL.
+004480     PERFORM 7000-WRITE-RESULT-RECORD THRU 7000-EXIT.
+004490 2700-EXIT.
+004500     EXIT.
+004510*----------------------------------------------------------*
+004520* 7000-WRITE-RESULT-RECORD                                 *
+004530*   STAGES ONE NLS-TEST-RESULT RECORD FROM THE NLS-WR-*     *
+004540*   FIELDS SET UP BY THE CALLING CHECK PARAGRAPH.           *
+004550*----------------------------------------------------------*
+004560 7000-WRITE-RESULT-RECORD.
+004570     MOVE SPACES TO NLS-TEST-RESULT.
+004580     MOVE NLS-WR-TEST-ID      TO NLS-TR-TEST-ID.
+004590     MOVE NLS-WR-CHARSET-NAME TO NLS-TR-CHARSET-NAME.
+004600     MOVE NLS-WR-EXPECTED     TO NLS-TR-EXPECTED-VALUE.
+004610     MOVE NLS-WR-ACTUAL       TO NLS-TR-ACTUAL-VALUE.
+004620     MOVE NLS-RESULT-FLAG     TO NLS-TR-PASS-FAIL-FLAG.
+004630     IF NLS-FAIL
+004640         ADD 1 TO NLS-FAILURE-COUNT
+004650     END-IF.
+004660     WRITE NLS-TEST-RESULT.
+004670 7000-EXIT.
+004680     EXIT.
+004690*----------------------------------------------------------*
+004700* 8000-LEGACY-MOVE-BB-TO-AA                                *
+004710*   RETAINED FOR COMPATIBILITY WITH THE ORIGINAL PROGRAM -  *
+004720*   RUNS ONLY AFTER THE CERTIFICATION CHECKS ABOVE HAVE     *
+004730*   ALREADY RECORDED AA'S AND ZZ'S PASS/FAIL STATUS.        *
+004740*----------------------------------------------------------*
+004750 8000-LEGACY-MOVE-BB-TO-AA.
+004760     MOVE BB TO AA.
+004770 8000-EXIT.
+004780     EXIT.
+004790*----------------------------------------------------------*
+004800* 9000-CLOSE-RESULT-FILE                                   *
+004810*----------------------------------------------------------*
+004820 9000-CLOSE-RESULT-FILE.
+004830     CLOSE NLS-RESULT-FILE.
+004840 9000-EXIT.
+004850     EXIT.
+004860*----------------------------------------------------------*
+004870* 9500-SET-RETURN-CODE                                     *
+004880*   SETS RETURN-CODE SO A CALLING DRIVER PROGRAM (OR THE    *
+004890*   OPERATING SYSTEM, WHEN THIS RUNS AS THE JOB STEP'S MAIN *
+004900*   PROGRAM) CAN TELL WHETHER EVERY CHARACTER-SET CHECK     *
+004910*   PASSED WITHOUT HAVING TO READ THE NLSRSLT RESULT FILE.  *
+004920*----------------------------------------------------------*
+004930 9500-SET-RETURN-CODE.
+004940     IF NLS-FAILURE-COUNT = ZERO
+004950         MOVE ZERO TO RETURN-CODE
+004960     ELSE
+004970         MOVE 4 TO RETURN-CODE
+004980     END-IF.
+004990 9500-EXIT.
+005000     EXIT.
+005010*
+005020 END PROGRAM "JAPCOB1".
