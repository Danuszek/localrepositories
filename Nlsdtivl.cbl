@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    NLSDTIVL.
+000300 AUTHOR.        NLS-CONFORMANCE-TEAM.
+000400 INSTALLATION.  DATA-CENTER-1.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000*  2026-08-09  RLH  ORIGINAL VERSION - CALLABLE YEARS/      *
+001100*                   MONTHS/DAYS INTERVAL ROUTINE, BUILT TO  *
+001200*                   IMPLEMENT THE 年月日 PERIOD CALCULATION *
+001300*                   DESCRIBED IN COHELLO'S HEADER COMMENTS, *
+001400*                   INCLUDING THE > 1 YEAR 0 MONTH 0 DAY    *
+001500*                   BRANCH CALLED OUT THERE.                *
+001600*----------------------------------------------------------*
+001700*----------------------------------------------------------*
+001800* PURPOSE                                                  *
+001900*   RETURNS THE YEARS, MONTHS AND DAYS BETWEEN TWO DATES    *
+002000*   (NLS-DTI-FROM-DATE THRU NLS-DTI-TO-DATE, BOTH CCYYMMDD) *
+002100*   FOR USE BY TENURE AND AGING REPORTS, AND SETS A SWITCH  *
+002200*   WHEN THE INTERVAL IS GREATER THAN 1 YEAR 0 MONTHS       *
+002300*   0 DAYS.                                                 *
+002400*----------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900*----------------------------------------------------------*
+003000* DAYS-IN-MONTH TABLE (NON-LEAP YEAR)                      *
+003100*----------------------------------------------------------*
+003200 01  NLS-DTI-DAYS-IN-MONTH-TABLE.
+003300     05  FILLER              PIC 9(02) VALUE 31.
+003400     05  FILLER              PIC 9(02) VALUE 28.
+003500     05  FILLER              PIC 9(02) VALUE 31.
+003600     05  FILLER              PIC 9(02) VALUE 30.
+003700     05  FILLER              PIC 9(02) VALUE 31.
+003800     05  FILLER              PIC 9(02) VALUE 30.
+003900     05  FILLER              PIC 9(02) VALUE 31.
+004000     05  FILLER              PIC 9(02) VALUE 31.
+004100     05  FILLER              PIC 9(02) VALUE 30.
+004200     05  FILLER              PIC 9(02) VALUE 31.
+004300     05  FILLER              PIC 9(02) VALUE 30.
+004400     05  FILLER              PIC 9(02) VALUE 31.
+004500 01  NLS-DTI-DAYS-IN-MONTH-R REDEFINES
+004600         NLS-DTI-DAYS-IN-MONTH-TABLE.
+004700     05  NLS-DTI-MONTH-DAYS  PIC 9(02) OCCURS 12 TIMES.
+004800*----------------------------------------------------------*
+004900* WORK FIELDS                                               *
+005000*----------------------------------------------------------*
+005100 77  NLS-DTI-FROM-CCYY       PIC 9(04).
+005200 77  NLS-DTI-FROM-MM         PIC 9(02).
+005300 77  NLS-DTI-FROM-DD         PIC 9(02).
+005400 77  NLS-DTI-TO-CCYY         PIC 9(04).
+005500 77  NLS-DTI-TO-MM           PIC 9(02).
+005600 77  NLS-DTI-TO-DD           PIC 9(02).
+005700 77  NLS-DTI-BORROW-MONTH    PIC 9(02).
+005800 77  NLS-DTI-BORROW-YEAR     PIC 9(04).
+005900 77  NLS-DTI-BORROW-DAYS     PIC 9(02).
+006000 77  NLS-DTI-WORK-YEARS      PIC S9(04).
+006100 77  NLS-DTI-WORK-MONTHS     PIC S9(03).
+006200 77  NLS-DTI-WORK-DAYS       PIC S9(03).
+006300 LINKAGE SECTION.
+006400 01  NLS-DTI-FROM-DATE       PIC 9(08).
+006500 01  NLS-DTI-TO-DATE         PIC 9(08).
+006600 01  NLS-DTI-RESULT-YEARS    PIC 9(03).
+006700 01  NLS-DTI-RESULT-MONTHS   PIC 9(02).
+006800 01  NLS-DTI-RESULT-DAYS     PIC 9(02).
+006900 01  NLS-DTI-OVER-1Y0M0D     PIC X(01).
+007000     88  NLS-DTI-IS-OVER-1YR            VALUE "Y".
+007100     88  NLS-DTI-NOT-OVER-1YR           VALUE "N".
+007200 PROCEDURE DIVISION USING NLS-DTI-FROM-DATE
+007300                          NLS-DTI-TO-DATE
+007400                          NLS-DTI-RESULT-YEARS
+007500                          NLS-DTI-RESULT-MONTHS
+007600                          NLS-DTI-RESULT-DAYS
+007700                          NLS-DTI-OVER-1Y0M0D.
+007800*----------------------------------------------------------*
+007900* 0000-MAINLINE                                            *
+008000*----------------------------------------------------------*
+008100 0000-MAINLINE.
+008200     PERFORM 1000-SPLIT-DATES THRU 1000-EXIT.
+008300     PERFORM 2000-COMPUTE-INTERVAL THRU 2000-EXIT.
+008400     PERFORM 3000-SET-OVER-1Y0M0D-SWITCH THRU 3000-EXIT.
+008500     GOBACK.
+008600*----------------------------------------------------------*
+008700* 1000-SPLIT-DATES                                         *
+008800*----------------------------------------------------------*
+008900 1000-SPLIT-DATES.
+009000     MOVE NLS-DTI-FROM-DATE (1:4) TO NLS-DTI-FROM-CCYY.
+009100     MOVE NLS-DTI-FROM-DATE (5:2) TO NLS-DTI-FROM-MM.
+009200     MOVE NLS-DTI-FROM-DATE (7:2) TO NLS-DTI-FROM-DD.
+009300     MOVE NLS-DTI-TO-DATE (1:4) TO NLS-DTI-TO-CCYY.
+009400     MOVE NLS-DTI-TO-DATE (5:2) TO NLS-DTI-TO-MM.
+009500     MOVE NLS-DTI-TO-DATE (7:2) TO NLS-DTI-TO-DD.
+009600 1000-EXIT.
+009700     EXIT.
+009800*----------------------------------------------------------*
+009900* 2000-COMPUTE-INTERVAL                                    *
+010000*   STANDARD BORROW-FROM-THE-LEFT DATE SUBTRACTION.          *
+010100*----------------------------------------------------------*
+010200 2000-COMPUTE-INTERVAL.
+010300     COMPUTE NLS-DTI-WORK-DAYS =
+010400             NLS-DTI-TO-DD - NLS-DTI-FROM-DD.
+010500     COMPUTE NLS-DTI-WORK-MONTHS =
+010600             NLS-DTI-TO-MM - NLS-DTI-FROM-MM.
+010700     COMPUTE NLS-DTI-WORK-YEARS =
+010800             NLS-DTI-TO-CCYY - NLS-DTI-FROM-CCYY.
+010900     IF NLS-DTI-WORK-DAYS < 0
+011000         PERFORM 2100-BORROW-A-MONTH THRU 2100-EXIT
+011100     END-IF.
+011200     IF NLS-DTI-WORK-MONTHS < 0
+011300         COMPUTE NLS-DTI-WORK-MONTHS =
+011400                 NLS-DTI-WORK-MONTHS + 12
+011500         COMPUTE NLS-DTI-WORK-YEARS =
+011600                 NLS-DTI-WORK-YEARS - 1
+011700     END-IF.
+011800     MOVE NLS-DTI-WORK-YEARS  TO NLS-DTI-RESULT-YEARS.
+011900     MOVE NLS-DTI-WORK-MONTHS TO NLS-DTI-RESULT-MONTHS.
+012000     MOVE NLS-DTI-WORK-DAYS   TO NLS-DTI-RESULT-DAYS.
+012100 2000-EXIT.
+012200     EXIT.
+012300*----------------------------------------------------------*
+012400* 2100-BORROW-A-MONTH                                      *
+012500*   BORROWS THE DAYS IN THE MONTH BEFORE THE TO-DATE'S       *
+012600*   MONTH, ADJUSTED FOR LEAP-YEAR FEBRUARY.                 *
+012700*----------------------------------------------------------*
+012800 2100-BORROW-A-MONTH.
+012900     COMPUTE NLS-DTI-BORROW-MONTH =
+013000             FUNCTION MOD (NLS-DTI-TO-MM + 10, 12) + 1.
+013100     MOVE NLS-DTI-TO-CCYY TO NLS-DTI-BORROW-YEAR.
+013200     IF NLS-DTI-TO-MM = 1
+013300         COMPUTE NLS-DTI-BORROW-YEAR = NLS-DTI-TO-CCYY - 1
+013400     END-IF.
+013500     MOVE NLS-DTI-MONTH-DAYS (NLS-DTI-BORROW-MONTH)
+013600         TO NLS-DTI-BORROW-DAYS.
+013700     IF NLS-DTI-BORROW-MONTH = 2
+013800         PERFORM 2110-ADJUST-FEBRUARY THRU 2110-EXIT
+013900     END-IF.
+014000     COMPUTE NLS-DTI-WORK-DAYS =
+014100             NLS-DTI-WORK-DAYS + NLS-DTI-BORROW-DAYS.
+014200     COMPUTE NLS-DTI-WORK-MONTHS = NLS-DTI-WORK-MONTHS - 1.
+014300 2100-EXIT.
+014400     EXIT.
+014500*----------------------------------------------------------*
+014600* 2110-ADJUST-FEBRUARY                                     *
+014700*   ADDS THE LEAP-YEAR DAY TO FEBRUARY'S BORROWED COUNT.    *
+014800*----------------------------------------------------------*
+014900 2110-ADJUST-FEBRUARY.
+015000     IF (FUNCTION MOD (NLS-DTI-BORROW-YEAR, 4) = 0
+015100             AND FUNCTION MOD (NLS-DTI-BORROW-YEAR, 100) NOT = 0)
+015200         OR FUNCTION MOD (NLS-DTI-BORROW-YEAR, 400) = 0
+015300         COMPUTE NLS-DTI-BORROW-DAYS = NLS-DTI-BORROW-DAYS + 1
+015400     END-IF.
+015500 2110-EXIT.
+015600     EXIT.
+015700*----------------------------------------------------------*
+015800* 3000-SET-OVER-1Y0M0D-SWITCH                               *
+015900*   ④②で算出した年月日から③まで算出した年月日までの期間  *
+016000*   が 1年0月0日 を超える場合のフラグ設定。                  *
+016100*----------------------------------------------------------*
+016200 3000-SET-OVER-1Y0M0D-SWITCH.
+016300     IF NLS-DTI-RESULT-YEARS > 1
+016400         SET NLS-DTI-IS-OVER-1YR TO TRUE
+016500     ELSE
+016600         IF NLS-DTI-RESULT-YEARS = 1
+016700                 AND (NLS-DTI-RESULT-MONTHS > 0
+016710                  OR NLS-DTI-RESULT-DAYS > 0)
+016800             SET NLS-DTI-IS-OVER-1YR TO TRUE
+016900         ELSE
+017000             SET NLS-DTI-NOT-OVER-1YR TO TRUE
+017100         END-IF
+017200     END-IF.
+017300 3000-EXIT.
+017400     EXIT.
+017500*
+017600 END PROGRAM "NLSDTIVL".
