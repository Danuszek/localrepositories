@@ -0,0 +1,67 @@
+//NLSCERT  JOB (ACCTNO),'NLS CERTIFY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NLSCERT - MULTI-LANGUAGE CHARACTER-SET CERTIFICATION REPORT   *
+//*                                                                *
+//* MODIFICATION HISTORY                                           *
+//*   2026-08-09  RLH  ORIGINAL VERSION. RUNS JAPCOB1 AND COHELLO  *
+//*                    AS STEPS AGAINST THE SHARED NLSRSLT RESULT  *
+//*                    FILE AND THE NLSCASE TEST-CASE DATASET,     *
+//*                    THEN PRINTS THE ACCUMULATED REPORT.         *
+//*   2026-08-09  RLH  NLSRSLT LRECL CORRECTED TO 129 TO MATCH     *
+//*                    NLSTRES.CPY. EACH STEP'S CHECKPOINT DD NOW  *
+//*                    HAS ITS OWN NAME (JAPCKPT/COHCKPT) SO A     *
+//*                    SINGLE-PROCESS CALLER RUNNING BOTH PROGRAMS *
+//*                    CANNOT HAVE ONE STEP'S CHECKPOINT CLOBBER   *
+//*                    THE OTHER'S.                                *
+//*                                                                *
+//* RUN THIS JOB EACH TIME WE DO A COMPILER UPGRADE OR MIGRATE TO  *
+//* A NEW CODEPAGE TABLE, INSTEAD OF RUNNING EACH PROGRAM BY HAND  *
+//* AND COMPARING CONSOLE OUTPUT.                                  *
+//*--------------------------------------------------------------*
+//*
+//DELRSLT  EXEC PGM=IEFBR14
+//NLSRSLT  DD DSN=NLS.PROD.NLSRSLT,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//*
+//STEP010  EXEC PGM=JAPCOB1
+//*--------------------------------------------------------------*
+//* KATAKANA / FULL-WIDTH HIRAGANA CERTIFICATION                  *
+//*--------------------------------------------------------------*
+//STEPLIB  DD DSN=NLS.PROD.LOADLIB,DISP=SHR
+//NLSCASE  DD DSN=NLS.PROD.NLSCASE,DISP=SHR
+//NLSRSLT  DD DSN=NLS.PROD.NLSRSLT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=129)
+//JAPCKPT  DD DSN=NLS.PROD.JAPCOB1.NLSCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=17)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=COHELLO
+//*--------------------------------------------------------------*
+//* NORWEGIAN DIACRITIC / DATE-INTERVAL CERTIFICATION             *
+//*--------------------------------------------------------------*
+//STEPLIB  DD DSN=NLS.PROD.LOADLIB,DISP=SHR
+//NLSCASE  DD DSN=NLS.PROD.NLSCASE,DISP=SHR
+//NLSRSLT  DD DSN=NLS.PROD.NLSRSLT,
+//             DISP=(MOD,CATLG,CATLG)
+//COHCKPT  DD DSN=NLS.PROD.COHELLO.NLSCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=17)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER
+//*--------------------------------------------------------------*
+//* PRINT THE CONSOLIDATED CERTIFICATION REPORT                   *
+//*--------------------------------------------------------------*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=NLS.PROD.NLSRSLT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//
